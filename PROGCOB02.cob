@@ -1,18 +1,777 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-      *****************************************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LIMA - BFL
-      * OBJETIVO: RECEBER E IMPRIMIR STRING - UTILIZANDO VARIAVIES
-      * DATA: XX/XX/XXXX
-      *****************************************************************
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME   PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-            ACCEPT WRK-NOME FROM CONSOLE.
-            DISPLAY 'Nome: ' WRK-NOME.
-            DISPLAY 'Nome SUBSTRING: ' WRK-NOME(1:5).
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      *****************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = BRUNO LIMA - BFL
+      * OBJETIVO: RECEBER E IMPRIMIR STRING - UTILIZANDO VARIAVIES
+      * DATA: XX/XX/XXXX
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   NOME CAPTURADO PASSA A SER GRAVADO NO ARQUIVO
+      *                  MESTRE NOME-MASTER (NOME-REC), COM DATA/HORA
+      *                  DE CAPTURA, EM VEZ DE SER DESCARTADO NO
+      *                  STOP RUN.
+      * 2026-08-08 BFL   INCLUIDA VALIDACAO DO NOME DIGITADO - NOME EM
+      *                  BRANCO OU LOW-VALUES NAO PASSA MAIS PARA OS
+      *                  DISPLAYS, OPERADOR E RE-SOLICITADO.
+      * 2026-08-08 BFL   INCLUIDO MODO BATCH (CTL-MODO-BATCH) - LE O
+      *                  ARQUIVO NOME-INPUT REGISTRO A REGISTRO EM VEZ
+      *                  DE ACCEPT FROM CONSOLE, PARA A CARGA NOTURNA.
+      * 2026-08-08 BFL   SUBSTITUIDOS OS DISPLAYS POR RELATORIO IMPRESSO
+      *                  (ARQUIVO RELATORIO) COM CABECALHO, DATA DE
+      *                  EXECUCAO, PAGINA E UMA LINHA DE DETALHE POR
+      *                  NOME PROCESSADO.
+      * 2026-08-08 BFL   TAMANHO DO SUBSTRING PASSA A SER PARAMETRIZADO
+      *                  VIA CTL-TAM-SUBSTRING (ARQUIVO CONTROLE), EM
+      *                  VEZ DE FIXO EM 5 POSICOES. DEFAULT = 5 QUANDO
+      *                  NAO INFORMADO.
+      * 2026-08-08 BFL   INCLUIDO CHECKPOINT/RESTART NO MODO BATCH - A
+      *                  CADA REGISTRO PROCESSADO E GRAVADA A
+      *                  QUANTIDADE JA PROCESSADA NO ARQUIVO CHECKPOINT;
+      *                  NO RESTART, OS REGISTROS JA PROCESSADOS DE
+      *                  NOME-INPUT SAO PULADOS.
+      * 2026-08-08 BFL   INCLUIDA RECONCILIACAO DE FIM DE EXECUCAO -
+      *                  CONTA NOMES ACEITOS X GRAVADOS E IMPRIME NO
+      *                  RELATORIO UMA SECAO DE EXCECOES (TRUNCAMENTO
+      *                  OU FALHA DE GRAVACAO) E O RESUMO DE TOTAIS.
+      * 2026-08-08 BFL   ALEM DA GRAVACAO NO NOME-MASTER (TRILHA DE
+      *                  AUDITORIA SEQUENCIAL), O NOME TAMBEM E GRAVADO
+      *                  NO ARQUIVO INDEXADO NOME-INDEX, USADO PELA
+      *                  TRANSACAO DE MANUTENCAO PROGCOB03 PARA
+      *                  CONSULTA/CORRECAO DIRETA DO NOME.
+      * 2026-08-08 BFL   INCLUIDO MODO DE CARGA VIA RH (CTL-MODO-HR) -
+      *                  LE O EXTRATO DE FUNCIONARIOS NOME-HR E CAPTURA
+      *                  MATRICULA E DEPARTAMENTO JUNTO COM O NOME, SEM
+      *                  DIGITACAO MANUAL NO CONSOLE.
+      * 2026-08-08 BFL   NOME-REC (E NOME-INDEX) PASSAM A GRAVAR TAMBEM
+      *                  MATRICULA E DEPARTAMENTO DO FUNCIONARIO; A
+      *                  LINHA DE DETALHE DO RELATORIO PASSA A SER
+      *                  MULTI-COLUNA, EXIBINDO NOME, MATRICULA,
+      *                  DEPARTAMENTO, DATA DE CAPTURA E SUBSTRING
+      *                  JUNTOS.
+      * 2026-08-08 BFL   CORRIGIDO O RESTART: A VERIFICACAO DE
+      *                  CHECKPOINT AGORA OCORRE ANTES DA ABERTURA DE
+      *                  NOME-MASTER/RELATORIO, QUE PASSAM A SER
+      *                  ABERTOS COM OPEN EXTEND (EM VEZ DE OPEN
+      *                  OUTPUT) QUANDO HA RESTART, PRESERVANDO A
+      *                  TRILHA DE AUDITORIA E O RELATORIO DO TRECHO JA
+      *                  PROCESSADO. OS TOTAIS DE ACEITOS/GRAVADOS/
+      *                  EXCECOES TAMBEM PASSAM A SER GRAVADOS NO
+      *                  CHECKPOINT E RESTAURADOS NO RESTART, PARA QUE
+      *                  O RESUMO FINAL REFLITA O JOB INTEIRO.
+      * 2026-08-08 BFL   INCLUIDA QUEBRA DE PAGINA NO RELATORIO A CADA
+      *                  RPT-MAX-LINHAS LINHAS DE DETALHE/EXCECAO, PARA
+      *                  QUE RPT-CAB-PAGINA DEIXE DE SER SEMPRE '1'.
+      * 2026-08-08 BFL   CORRIGIDO O CHECKPOINT: PASSA A SER GRAVADO A
+      *                  CADA REGISTRO (NAO MAIS A CADA N REGISTROS), JA
+      *                  QUE O REGISTRO JA ESTAVA GRAVADO NO MESTRE E NO
+      *                  INDICE ANTES DO INTERVALO ANTIGO SER ATINGIDO -
+      *                  UM ABEND ENTRE DOIS CHECKPOINTS REPROCESSAVA
+      *                  REGISTROS JA GRAVADOS NO RESTART (DUPLICANDO A
+      *                  TRILHA DE AUDITORIA E OS TOTAIS, E GERANDO
+      *                  EXCECAO FALSA DE CHAVE DUPLICADA NO INDICE).
+      *                  INCLUIDO TAMBEM FILE STATUS EM CONTROLE E
+      *                  NOME-INPUT, PARA QUE UM ARQUIVO DE CONTROLE OU
+      *                  DE ENTRADA AUSENTE SEJA TRATADO EM VEZ DE
+      *                  ABENDAR O JOB. A PAGINACAO DO RELATORIO PASSA A
+      *                  SER RESTAURADA DO CHECKPOINT NO RESTART, PARA
+      *                  NAO REINICIAR EM '1' NO MEIO DE UM RELATORIO JA
+      *                  EM ANDAMENTO.
+      * 2026-08-08 BFL   NOME-MASTER PASSA A SER ABERTO SEMPRE EM
+      *                  EXTEND (CRIANDO O ARQUIVO SO NA PRIMEIRA
+      *                  EXECUCAO) EM VEZ DE OPEN OUTPUT FORA DO
+      *                  RESTART - A TRILHA DE AUDITORIA ESTAVA SENDO
+      *                  APAGADA A CADA NOVA EXECUCAO EM MODO CONSOLE
+      *                  OU RH. INCLUIDO FILE STATUS EM RELATORIO E EM
+      *                  NOME-HR, E VERIFICACAO DE STATUS NA ABERTURA E
+      *                  GRAVACAO DO ARQUIVO CHECKPOINT, SEGUINDO O
+      *                  MESMO PADRAO JA USADO NOS DEMAIS ARQUIVOS.
+      * 2026-08-09 BFL   CORRIGIDA A LEITURA DE NOME-INPUT/NOME-HR: UMA
+      *                  LINHA MAIOR DO QUE O REGISTRO PODIA VIR COM
+      *                  FILE STATUS DIFERENTE DE '00' E SER SEGUIDA,
+      *                  NA LEITURA SEGUINTE, POR UM REGISTRO FANTASMA
+      *                  COM O RESTO DA LINHA - NENHUM DOS DOIS ERA
+      *                  DETECTADO. OS LAYOUTS FORAM AMPLIADOS PARA
+      *                  X(100) E AS LEITURAS AGORA VERIFICAM O FILE
+      *                  STATUS, TRATANDO QUALQUER LINHA AINDA ASSIM
+      *                  MAIOR QUE ISSO COMO EXCECAO EM VEZ DE GRAVA-LA.
+      *                  CORRIGIDO TAMBEM O CABECALHO DUPLICADO NO
+      *                  RESTART (1000-INITIALIZE SO IMPRIME O PRIMEIRO
+      *                  CABECALHO QUANDO NAO HA RESTART EM ANDAMENTO) E
+      *                  A QUEBRA DE PAGINA PASSA A USAR ADVANCING 2
+      *                  LINES EM VEZ DE ADVANCING PAGE, QUE NESTE
+      *                  AMBIENTE GRAVAVA O FORM FEED JUNTO COM A LINHA
+      *                  ANTERIOR EM VEZ DE SEPARA-LAS. OS PARAGRAFOS
+      *                  1250/1260 E 2100/2110 FORAM REPOSICIONADOS EM
+      *                  ORDEM NUMERICA CRESCENTE, JUNTO COM OS DEMAIS.
+      * 2026-08-09 BFL   MATRICULA E DEPARTAMENTO AGORA SAO CAPTURADOS
+      *                  EM TODOS OS MODOS DE ENTRADA, NAO SO NO MODO
+      *                  RH: NOMEIN GANHOU OS MESMOS CAMPOS DE NOMEHR
+      *                  PARA O MODO BATCH, E O MODO CONSOLE PASSA A
+      *                  PERGUNTAR A MATRICULA E O DEPARTAMENTO APOS O
+      *                  NOME (2030-OBTEM-DADOS-FUNCIONARIO). CORRIGIDO
+      *                  TAMBEM WS-DATA-EXECUCAO: SO ERA OBTIDA DENTRO
+      *                  DE 3000-IMPRIME-CABECALHO, QUE NAO RODA NO
+      *                  INICIO DE UM RESTART - AS PRIMEIRAS LINHAS DE
+      *                  DETALHE DE UM RESTART SAIAM COM A DATA ZERADA.
+      *                  A DATA AGORA E OBTIDA UMA VEZ, SEM CONDICAO,
+      *                  NO INICIO DE 1000-INITIALIZE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE     ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROLE-STATUS.
+
+           SELECT NOME-INPUT   ASSIGN TO "NOMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOME-INPUT-STATUS.
+
+           SELECT NOME-MASTER  ASSIGN TO "NOMEMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT RELATORIO    ASSIGN TO "NOMERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+           SELECT CHECKPOINT   ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT NOME-INDEX   ASSIGN TO "NOMEIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME-IDX-NOME
+               FILE STATUS IS WS-INDEX-STATUS.
+
+           SELECT NOME-HR      ASSIGN TO "NOMEHR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROLE
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMECTL.
+
+       FD  NOME-INPUT
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMEIN.
+
+       FD  NOME-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMEREC.
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  RELATORIO-REC               PIC X(132).
+
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPTREC.
+
+       FD  NOME-INDEX
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMEIDX.
+
+       FD  NOME-HR
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMEHR.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NOME                PIC X(20) VALUE SPACES.
+       77  WS-NOME-SW              PIC X(01) VALUE 'N'.
+           88  WS-NOME-VALIDO               VALUE 'S'.
+           88  WS-NOME-INVALIDO             VALUE 'N'.
+       77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-FIM-NOME-INPUT            VALUE 'S'.
+       77  WS-PAGINA-RPT           PIC 9(04) COMP VALUE 1.
+       77  WS-DATA-EXECUCAO        PIC 9(08) VALUE ZERO.
+       77  WS-TAM-SUBSTRING        PIC 9(02) VALUE 5.
+       77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CONTROLE-STATUS      PIC X(02) VALUE SPACES.
+       77  WS-NOME-INPUT-STATUS    PIC X(02) VALUE SPACES.
+       77  WS-SEQ-ATUAL            PIC 9(08) COMP VALUE ZERO.
+       77  WS-SEQ-RESTART          PIC 9(08) COMP VALUE ZERO.
+       77  WS-MASTER-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-RELATORIO-STATUS     PIC X(02) VALUE SPACES.
+       77  WS-QTD-ACEITOS          PIC 9(06) COMP VALUE ZERO.
+       77  WS-QTD-GRAVADOS         PIC 9(06) COMP VALUE ZERO.
+       77  WS-QTD-EXCECOES         PIC 9(06) COMP VALUE ZERO.
+       77  WS-EXCECAO-MOTIVO       PIC X(30) VALUE SPACES.
+       77  WS-EXCECOES-SW          PIC X(01) VALUE 'N'.
+           88  WS-EXCECOES-COM-CABECALHO   VALUE 'S'.
+       77  WS-HORA-SISTEMA         PIC 9(08) VALUE ZERO.
+       77  WS-INDEX-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-HR-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-HR-EOF-SW            PIC X(01) VALUE 'N'.
+           88  WS-FIM-NOME-HR               VALUE 'S'.
+       77  WS-EMP-MATRICULA        PIC 9(06) VALUE ZERO.
+       77  WS-EMP-DEPARTAMENTO     PIC X(10) VALUE SPACES.
+       77  WS-LINHAS-PAGINA        PIC 9(04) COMP VALUE ZERO.
+       77  WS-MAX-LINHAS-PAGINA    PIC 9(04) COMP VALUE 50.
+       77  WS-INPUT-OVERFLOW-SW    PIC X(01) VALUE 'N'.
+           88  WS-INPUT-LINHA-OVERFLOW      VALUE 'S'.
+           88  WS-INPUT-LINHA-OK            VALUE 'N'.
+       77  WS-HR-OVERFLOW-SW       PIC X(01) VALUE 'N'.
+           88  WS-HR-LINHA-OVERFLOW         VALUE 'S'.
+           88  WS-HR-LINHA-OK               VALUE 'N'.
+       COPY NOMERPT.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           EVALUATE TRUE
+               WHEN CTL-MODO-BATCH
+                   PERFORM 2200-PROCESSA-BATCH THRU 2200-EXIT
+               WHEN CTL-MODO-HR
+                   PERFORM 2300-PROCESSA-HR THRU 2300-EXIT
+               WHEN OTHER
+                   PERFORM 2000-PROCESSA-NOME THRU 2000-EXIT
+           END-EVALUATE.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE - LE O REGISTRO DE CONTROLE PARA DEFINIR O
+      * MODO DE EXECUCAO E ABRE OS ARQUIVOS DO JOB
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           SET CTL-MODO-CONSOLE TO TRUE.
+           OPEN INPUT CONTROLE.
+           IF WS-CONTROLE-STATUS = '00'
+               READ CONTROLE INTO NOME-CTL
+                   AT END
+                       SET CTL-MODO-CONSOLE TO TRUE
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+           IF CTL-TAM-SUBSTRING IS NUMERIC
+               AND CTL-TAM-SUBSTRING > ZERO
+               MOVE CTL-TAM-SUBSTRING TO WS-TAM-SUBSTRING
+           END-IF.
+           IF WS-TAM-SUBSTRING > 20
+               MOVE 20 TO WS-TAM-SUBSTRING
+           END-IF.
+           IF CTL-MODO-BATCH
+               PERFORM 1100-VERIFICA-RESTART THRU 1100-EXIT
+           END-IF.
+           PERFORM 1150-ABRE-NOME-MASTER THRU 1150-EXIT.
+           PERFORM 1160-ABRE-RELATORIO THRU 1160-EXIT.
+           PERFORM 1050-ABRE-NOME-INDEX THRU 1050-EXIT.
+           IF CTL-MODO-BATCH
+               OPEN INPUT NOME-INPUT
+               IF WS-NOME-INPUT-STATUS NOT = '00'
+                   DISPLAY 'ARQUIVO NOME-INPUT AUSENTE OU INVALIDO - '
+                       'FILE STATUS ' WS-NOME-INPUT-STATUS
+                   CLOSE NOME-MASTER RELATORIO NOME-INDEX
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM 1200-PULA-PROCESSADOS THRU 1200-EXIT
+           END-IF.
+           IF CTL-MODO-HR
+               OPEN INPUT NOME-HR
+               IF WS-HR-STATUS NOT = '00'
+                   DISPLAY 'ARQUIVO NOME-HR AUSENTE OU INVALIDO - '
+                       'FILE STATUS ' WS-HR-STATUS
+                   CLOSE NOME-MASTER RELATORIO NOME-INDEX
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+           IF WS-SEQ-RESTART = ZERO
+               PERFORM 3000-IMPRIME-CABECALHO THRU 3000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-ABRE-NOME-INDEX - ABRE O ARQUIVO INDEXADO NOME-INDEX EM
+      * I-O, CRIANDO-O NA PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************************
+       1050-ABRE-NOME-INDEX.
+           OPEN I-O NOME-INDEX.
+           IF WS-INDEX-STATUS = '35'
+               OPEN OUTPUT NOME-INDEX
+               CLOSE NOME-INDEX
+               OPEN I-O NOME-INDEX
+           END-IF.
+           IF WS-INDEX-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO NOME-INDEX - FILE '
+                   'STATUS ' WS-INDEX-STATUS
+               CLOSE NOME-MASTER RELATORIO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-VERIFICA-RESTART - VERIFICA SE EXISTE CHECKPOINT DE UMA
+      * EXECUCAO ANTERIOR QUE TERMINOU SEM CONCLUIR O ARQUIVO
+      *****************************************************************
+       1100-VERIFICA-RESTART.
+           MOVE ZERO TO WS-SEQ-RESTART.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT INTO CHKPT-REC
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CHKPT-SEQ           TO WS-SEQ-RESTART
+                   MOVE CHKPT-QTD-ACEITOS   TO WS-QTD-ACEITOS
+                   MOVE CHKPT-QTD-GRAVADOS  TO WS-QTD-GRAVADOS
+                   MOVE CHKPT-QTD-EXCECOES  TO WS-QTD-EXCECOES
+                   IF CHKPT-ULTIMA-PAGINA > ZERO
+                       MOVE CHKPT-ULTIMA-PAGINA TO WS-PAGINA-RPT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1150-ABRE-NOME-MASTER - ABRE NOME-MASTER EM EXTEND (ACRESCENTA
+      * AO FINAL), CRIANDO O ARQUIVO NA PRIMEIRA EXECUCAO SE AINDA NAO
+      * EXISTIR. A TRILHA DE AUDITORIA PRECISA SOBREVIVER A TODAS AS
+      * EXECUCOES DO PROGRAMA (CONSOLE, BATCH OU RH), NAO SO A UM
+      * RESTART - UM OPEN OUTPUT INCONDICIONAL AQUI APAGARIA OS NOMES
+      * GRAVADOS PELA EXECUCAO ANTERIOR.
+      *****************************************************************
+       1150-ABRE-NOME-MASTER.
+           OPEN EXTEND NOME-MASTER.
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT NOME-MASTER
+               CLOSE NOME-MASTER
+               OPEN EXTEND NOME-MASTER
+           END-IF.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO NOME-MASTER - FILE '
+                   'STATUS ' WS-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1160-ABRE-RELATORIO - ABRE O ARQUIVO RELATORIO. NO RESTART,
+      * ABRE EM EXTEND PARA CONTINUAR O RELATORIO DA EXECUCAO ANTERIOR
+      * (MESMA PAGINACAO); CASO CONTRARIO, ABRE EM OUTPUT PARA COMECAR
+      * UM RELATORIO NOVO NESTA EXECUCAO.
+      *****************************************************************
+       1160-ABRE-RELATORIO.
+           IF WS-SEQ-RESTART > ZERO
+               OPEN EXTEND RELATORIO
+               IF WS-RELATORIO-STATUS = '35'
+                   OPEN OUTPUT RELATORIO
+                   CLOSE RELATORIO
+                   OPEN EXTEND RELATORIO
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO
+           END-IF.
+           IF WS-RELATORIO-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO RELATORIO - FILE '
+                   'STATUS ' WS-RELATORIO-STATUS
+               CLOSE NOME-MASTER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-PULA-PROCESSADOS - NO RESTART, AVANCA O ARQUIVO NOME-INPUT
+      * ATE O PONTO ONDE A EXECUCAO ANTERIOR PAROU
+      *****************************************************************
+       1200-PULA-PROCESSADOS.
+           IF WS-SEQ-RESTART > ZERO
+               PERFORM 2210-LE-NOME-INPUT THRU 2210-EXIT
+                   WS-SEQ-RESTART TIMES
+               MOVE WS-SEQ-RESTART TO WS-SEQ-ATUAL
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1250-GRAVA-CHECKPOINT - GRAVA NO ARQUIVO CHECKPOINT A
+      * QUANTIDADE DE REGISTROS DE NOME-INPUT JA PROCESSADOS
+      *****************************************************************
+       1250-GRAVA-CHECKPOINT.
+           MOVE WS-SEQ-ATUAL       TO CHKPT-SEQ.
+           MOVE WS-QTD-ACEITOS     TO CHKPT-QTD-ACEITOS.
+           MOVE WS-QTD-GRAVADOS    TO CHKPT-QTD-GRAVADOS.
+           MOVE WS-QTD-EXCECOES    TO CHKPT-QTD-EXCECOES.
+           MOVE WS-PAGINA-RPT      TO CHKPT-ULTIMA-PAGINA.
+           OPEN OUTPUT CHECKPOINT.
+           IF WS-CKPT-STATUS NOT = '00'
+               MOVE 'FALHA AO ABRIR CHECKPOINT' TO WS-EXCECAO-MOTIVO
+               PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           ELSE
+               WRITE CHKPT-REC
+               IF WS-CKPT-STATUS NOT = '00'
+                   MOVE 'FALHA AO GRAVAR O CHECKPOINT' TO
+                       WS-EXCECAO-MOTIVO
+                   PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+       1250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1260-LIMPA-CHECKPOINT - ARQUIVO NOME-INPUT CONCLUIDO COM
+      * SUCESSO - ZERA O CHECKPOINT PARA A PROXIMA EXECUCAO BATCH
+      *****************************************************************
+       1260-LIMPA-CHECKPOINT.
+           MOVE ZERO TO CHKPT-SEQ.
+           MOVE ZERO TO CHKPT-QTD-ACEITOS.
+           MOVE ZERO TO CHKPT-QTD-GRAVADOS.
+           MOVE ZERO TO CHKPT-QTD-EXCECOES.
+           MOVE ZERO TO CHKPT-ULTIMA-PAGINA.
+           OPEN OUTPUT CHECKPOINT.
+           IF WS-CKPT-STATUS NOT = '00'
+               MOVE 'FALHA AO ABRIR CHECKPOINT' TO WS-EXCECAO-MOTIVO
+               PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           ELSE
+               WRITE CHKPT-REC
+               IF WS-CKPT-STATUS NOT = '00'
+                   MOVE 'FALHA AO GRAVAR O CHECKPOINT' TO
+                       WS-EXCECAO-MOTIVO
+                   PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+       1260-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSA-NOME - CAPTURA O NOME NO CONSOLE, VALIDANDO E
+      * RE-SOLICITANDO ENQUANTO O NOME NAO FOR VALIDO, EXIBE O NOME
+      * COMPLETO E O SUBSTRING, E GRAVA O REGISTRO NO MESTRE
+      *****************************************************************
+       2000-PROCESSA-NOME.
+           SET WS-NOME-INVALIDO TO TRUE.
+           PERFORM 2010-OBTEM-NOME THRU 2010-EXIT
+               UNTIL WS-NOME-VALIDO.
+           PERFORM 2030-OBTEM-DADOS-FUNCIONARIO THRU 2030-EXIT.
+           ADD 1 TO WS-QTD-ACEITOS.
+           PERFORM 3100-IMPRIME-DETALHE THRU 3100-EXIT.
+           PERFORM 2100-GRAVA-NOME-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2010-OBTEM-NOME - LE O NOME NO CONSOLE E VALIDA O CONTEUDO
+      *****************************************************************
+       2010-OBTEM-NOME.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           PERFORM 2020-VALIDA-NOME THRU 2020-EXIT.
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2020-VALIDA-NOME - REJEITA NOME EM BRANCO (SPACES) OU
+      * PREENCHIDO COM LOW-VALUES
+      *****************************************************************
+       2020-VALIDA-NOME.
+           SET WS-NOME-INVALIDO TO TRUE.
+           IF WRK-NOME NOT = SPACES
+               AND WRK-NOME NOT = LOW-VALUES
+               SET WS-NOME-VALIDO TO TRUE
+           END-IF.
+       2020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2030-OBTEM-DADOS-FUNCIONARIO - LE NO CONSOLE A MATRICULA E O
+      * DEPARTAMENTO DO FUNCIONARIO, PARA QUE O MODO CONSOLE GRAVE OS
+      * MESMOS DADOS QUE OS MODOS BATCH E RH
+      *****************************************************************
+       2030-OBTEM-DADOS-FUNCIONARIO.
+           DISPLAY 'MATRICULA: '.
+           ACCEPT WS-EMP-MATRICULA FROM CONSOLE.
+           IF WS-EMP-MATRICULA NOT NUMERIC
+               MOVE ZERO TO WS-EMP-MATRICULA
+           END-IF.
+           DISPLAY 'DEPARTAMENTO: '.
+           ACCEPT WS-EMP-DEPARTAMENTO FROM CONSOLE.
+       2030-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-GRAVA-NOME-MASTER - GRAVA O NOME CAPTURADO NO ARQUIVO
+      * MESTRE, COM A DATA E HORA DA CAPTURA
+      *****************************************************************
+       2100-GRAVA-NOME-MASTER.
+           MOVE WRK-NOME             TO NOME-REC-NOME.
+           MOVE WS-EMP-MATRICULA     TO NOME-REC-MATRICULA.
+           MOVE WS-EMP-DEPARTAMENTO  TO NOME-REC-DEPARTAMENTO.
+           ACCEPT NOME-REC-DATA-CAPT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA    FROM TIME.
+           MOVE WS-HORA-SISTEMA(1:6) TO NOME-REC-HORA-CAPT.
+           WRITE NOME-REC.
+           IF WS-MASTER-STATUS = '00'
+               ADD 1 TO WS-QTD-GRAVADOS
+               PERFORM 2110-GRAVA-NOME-INDEX THRU 2110-EXIT
+           ELSE
+               MOVE 'FALHA NA GRAVACAO NO MESTRE' TO WS-EXCECAO-MOTIVO
+               PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2110-GRAVA-NOME-INDEX - MANTEM O ARQUIVO INDEXADO NOME-INDEX
+      * ATUALIZADO PARA A TRANSACAO DE MANUTENCAO (PROGCOB03)
+      *****************************************************************
+       2110-GRAVA-NOME-INDEX.
+           MOVE NOME-REC-NOME         TO NOME-IDX-NOME.
+           MOVE NOME-REC-MATRICULA    TO NOME-IDX-MATRICULA.
+           MOVE NOME-REC-DEPARTAMENTO TO NOME-IDX-DEPARTAMENTO.
+           MOVE NOME-REC-DATA-CAPT    TO NOME-IDX-DATA-CAPT.
+           MOVE NOME-REC-HORA-CAPT    TO NOME-IDX-HORA-CAPT.
+           WRITE NOME-IDX-REC
+               INVALID KEY
+                   MOVE 'NOME JA EXISTE NO INDICE' TO WS-EXCECAO-MOTIVO
+                   PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           END-WRITE.
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-PROCESSA-BATCH - LE O ARQUIVO NOME-INPUT ATE O FIM,
+      * PRODUZINDO PARA CADA REGISTRO A MESMA SAIDA DO MODO CONSOLE
+      *****************************************************************
+       2200-PROCESSA-BATCH.
+           PERFORM 2210-LE-NOME-INPUT THRU 2210-EXIT.
+           PERFORM 2220-PROCESSA-REGISTRO THRU 2220-EXIT
+               UNTIL WS-FIM-NOME-INPUT.
+           PERFORM 1260-LIMPA-CHECKPOINT THRU 1260-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2210-LE-NOME-INPUT - LEITURA SEQUENCIAL DO ARQUIVO NOME-INPUT
+      *****************************************************************
+       2210-LE-NOME-INPUT.
+           READ NOME-INPUT
+               AT END
+                   SET WS-FIM-NOME-INPUT TO TRUE
+           END-READ.
+           IF NOT WS-FIM-NOME-INPUT
+               IF WS-NOME-INPUT-STATUS = '00'
+                   SET WS-INPUT-LINHA-OK TO TRUE
+               ELSE
+                   SET WS-INPUT-LINHA-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2220-PROCESSA-REGISTRO - VALIDA, EXIBE, GRAVA E AVANCA PARA O
+      * PROXIMO REGISTRO DO ARQUIVO NOME-INPUT
+      *****************************************************************
+       2220-PROCESSA-REGISTRO.
+           IF WS-INPUT-LINHA-OVERFLOW
+               MOVE 'LINHA EXCEDE TAMANHO MAXIMO' TO WS-EXCECAO-MOTIVO
+               PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           ELSE
+               MOVE NOME-INPUT-NOME(1:20)   TO WRK-NOME
+               MOVE NOME-INPUT-MATRICULA    TO WS-EMP-MATRICULA
+               MOVE NOME-INPUT-DEPARTAMENTO TO WS-EMP-DEPARTAMENTO
+               PERFORM 2020-VALIDA-NOME THRU 2020-EXIT
+               IF WS-NOME-VALIDO
+                   IF NOME-INPUT-NOME(21:80) NOT = SPACES
+                       MOVE 'NOME TRUNCADO NO INPUT' TO
+                           WS-EXCECAO-MOTIVO
+                       PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+                   END-IF
+                   ADD 1 TO WS-QTD-ACEITOS
+                   PERFORM 3100-IMPRIME-DETALHE THRU 3100-EXIT
+                   PERFORM 2100-GRAVA-NOME-MASTER THRU 2100-EXIT
+               ELSE
+                   MOVE 'REJEITADO - NOME EM BRANCO' TO
+                       WS-EXCECAO-MOTIVO
+                   PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-SEQ-ATUAL.
+           PERFORM 1250-GRAVA-CHECKPOINT THRU 1250-EXIT.
+           PERFORM 2210-LE-NOME-INPUT THRU 2210-EXIT.
+       2220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2300-PROCESSA-HR - LE O EXTRATO DE FUNCIONARIOS NOME-HR ATE O
+      * FIM, CAPTURANDO MATRICULA E DEPARTAMENTO JUNTO COM O NOME
+      *****************************************************************
+       2300-PROCESSA-HR.
+           PERFORM 2310-LE-NOME-HR THRU 2310-EXIT.
+           PERFORM 2320-PROCESSA-REGISTRO-HR THRU 2320-EXIT
+               UNTIL WS-FIM-NOME-HR.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2310-LE-NOME-HR - LEITURA SEQUENCIAL DO ARQUIVO NOME-HR
+      *****************************************************************
+       2310-LE-NOME-HR.
+           READ NOME-HR
+               AT END
+                   SET WS-FIM-NOME-HR TO TRUE
+           END-READ.
+           IF NOT WS-FIM-NOME-HR
+               IF WS-HR-STATUS = '00'
+                   SET WS-HR-LINHA-OK TO TRUE
+               ELSE
+                   SET WS-HR-LINHA-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2320-PROCESSA-REGISTRO-HR - VALIDA, EXIBE, GRAVA E AVANCA PARA
+      * O PROXIMO REGISTRO DO EXTRATO DE FUNCIONARIOS
+      *****************************************************************
+       2320-PROCESSA-REGISTRO-HR.
+           IF WS-HR-LINHA-OVERFLOW
+               MOVE 'LINHA EXCEDE TAMANHO MAXIMO' TO WS-EXCECAO-MOTIVO
+               PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+           ELSE
+               MOVE HR-NOME(1:20)      TO WRK-NOME
+               MOVE HR-MATRICULA       TO WS-EMP-MATRICULA
+               MOVE HR-DEPARTAMENTO    TO WS-EMP-DEPARTAMENTO
+               PERFORM 2020-VALIDA-NOME THRU 2020-EXIT
+               IF WS-NOME-VALIDO
+                   IF HR-NOME(21:80) NOT = SPACES
+                       MOVE 'NOME TRUNCADO NO RH' TO WS-EXCECAO-MOTIVO
+                       PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+                   END-IF
+                   ADD 1 TO WS-QTD-ACEITOS
+                   PERFORM 3100-IMPRIME-DETALHE THRU 3100-EXIT
+                   PERFORM 2100-GRAVA-NOME-MASTER THRU 2100-EXIT
+               ELSE
+                   MOVE 'REJEITADO - NOME EM BRANCO' TO
+                       WS-EXCECAO-MOTIVO
+                   PERFORM 3200-IMPRIME-EXCECAO THRU 3200-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2310-LE-NOME-HR THRU 2310-EXIT.
+       2320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-IMPRIME-CABECALHO - IMPRIME O CABECALHO DO RELATORIO COM
+      * A DATA DE EXECUCAO E O NUMERO DA PAGINA
+      *****************************************************************
+       3000-IMPRIME-CABECALHO.
+           MOVE WS-DATA-EXECUCAO   TO RPT-CAB-DATA.
+           MOVE WS-PAGINA-RPT      TO RPT-CAB-PAGINA.
+           MOVE RPT-CABECALHO      TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-PAGINA-RPT.
+           MOVE ZERO TO WS-LINHAS-PAGINA.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-IMPRIME-DETALHE - IMPRIME UMA LINHA DE DETALHE COM O NOME
+      * COMPLETO E O SUBSTRING
+      *****************************************************************
+       3100-IMPRIME-DETALHE.
+           MOVE SPACES             TO RPT-DETALHE.
+           MOVE WRK-NOME           TO RPT-DET-NOME.
+           MOVE WS-EMP-MATRICULA   TO RPT-DET-MATRICULA.
+           MOVE WS-EMP-DEPARTAMENTO TO RPT-DET-DEPARTAMENTO.
+           MOVE WS-DATA-EXECUCAO   TO RPT-DET-DATA.
+           MOVE WRK-NOME(1:WS-TAM-SUBSTRING) TO RPT-DET-SUBSTR.
+           MOVE RPT-DETALHE        TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINHAS-PAGINA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM 3000-IMPRIME-CABECALHO THRU 3000-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3200-IMPRIME-EXCECAO - IMPRIME UMA LINHA NA SECAO DE EXCECOES
+      * DO RELATORIO (NOME TRUNCADO, REJEITADO OU NAO GRAVADO)
+      *****************************************************************
+       3200-IMPRIME-EXCECAO.
+           IF NOT WS-EXCECOES-COM-CABECALHO
+               MOVE SPACES         TO RPT-TITULO
+               MOVE 'EXCECOES' TO RPT-TIT-TEXTO
+               MOVE RPT-TITULO     TO RELATORIO-REC
+               WRITE RELATORIO-REC AFTER ADVANCING 2 LINES
+               SET WS-EXCECOES-COM-CABECALHO TO TRUE
+           END-IF.
+           MOVE SPACES             TO RPT-EXCECAO.
+           MOVE WRK-NOME           TO RPT-EXC-NOME.
+           MOVE WS-EXCECAO-MOTIVO  TO RPT-EXC-MOTIVO.
+           MOVE RPT-EXCECAO        TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-QTD-EXCECOES.
+           ADD 1 TO WS-LINHAS-PAGINA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM 3000-IMPRIME-CABECALHO THRU 3000-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3300-IMPRIME-RESUMO - IMPRIME O RESUMO DE RECONCILIACAO DE FIM
+      * DE EXECUCAO (NOMES ACEITOS, GRAVADOS E EXCECOES)
+      *****************************************************************
+       3300-IMPRIME-RESUMO.
+           MOVE SPACES             TO RPT-TITULO.
+           MOVE 'RESUMO DA EXECUCAO' TO RPT-TIT-TEXTO.
+           MOVE RPT-TITULO         TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES             TO RPT-RESUMO.
+           MOVE 'NOMES ACEITOS' TO RPT-RES-LABEL.
+           MOVE WS-QTD-ACEITOS     TO RPT-RES-VALOR.
+           MOVE RPT-RESUMO         TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES             TO RPT-RESUMO.
+           MOVE 'NOMES GRAVADOS NO MESTRE' TO RPT-RES-LABEL.
+           MOVE WS-QTD-GRAVADOS    TO RPT-RES-VALOR.
+           MOVE RPT-RESUMO         TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES             TO RPT-RESUMO.
+           MOVE 'EXCECOES' TO RPT-RES-LABEL.
+           MOVE WS-QTD-EXCECOES    TO RPT-RES-VALOR.
+           MOVE RPT-RESUMO         TO RELATORIO-REC.
+           WRITE RELATORIO-REC AFTER ADVANCING 1 LINE.
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-FINALIZE - IMPRIME O RESUMO DE RECONCILIACAO E FECHA OS
+      * ARQUIVOS DO JOB
+      *****************************************************************
+       9000-FINALIZE.
+           PERFORM 3300-IMPRIME-RESUMO THRU 3300-EXIT.
+           CLOSE NOME-MASTER.
+           CLOSE RELATORIO.
+           CLOSE NOME-INDEX.
+           IF CTL-MODO-BATCH
+               CLOSE NOME-INPUT
+           END-IF.
+           IF CTL-MODO-HR
+               CLOSE NOME-HR
+           END-IF.
+       9000-EXIT.
+           EXIT.
