@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB03.
+      *****************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = BRUNO LIMA - BFL
+      * OBJETIVO: TRANSACAO DE MANUTENCAO (MENU) PARA CONSULTAR E
+      * CORRIGIR, EM TEMPO REAL, UM NOME JA CAPTURADO PELO PROGCOB02,
+      * SEM PRECISAR RE-RODAR O JOB BATCH PARA CORRIGIR UM SO REGISTRO.
+      * DATA: XX/XX/XXXX
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO PROGRAMA
+      * 2026-08-08 BFL   CONSULTA E CORRECAO PASSAM A EXIBIR/PRESERVAR
+      *                  TAMBEM MATRICULA E DEPARTAMENTO DO FUNCIONARIO
+      * 2026-08-08 BFL   1000-INITIALIZE PASSA A CRIAR O ARQUIVO
+      *                  NOMEIDX QUANDO AINDA NAO EXISTIR (MESMA LOGICA
+      *                  DE 1050-ABRE-NOME-INDEX DO PROGCOB02), EM VEZ
+      *                  DE UM OPEN I-O SEM VERIFICACAO DE STATUS. A
+      *                  CORRECAO DE NOME (2210-ATUALIZA-NOME) PASSA A
+      *                  GRAVAR O REGISTRO COM A NOVA CHAVE ANTES DE
+      *                  EXCLUIR O REGISTRO ANTIGO, PARA NAO PERDER O
+      *                  REGISTRO CASO A NOVA CHAVE JA EXISTA.
+      * 2026-08-08 BFL   2210-ATUALIZA-NOME PASSA A TRATAR COMO
+      *                  CORRECAO SEM EFEITO (E NAO COMO CHAVE
+      *                  DUPLICADA) QUANDO O NOVO NOME DIGITADO E IGUAL
+      *                  AO NOME JA CADASTRADO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOME-INDEX   ASSIGN TO "NOMEIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME-IDX-NOME
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOME-INDEX
+           LABEL RECORDS ARE STANDARD.
+       COPY NOMEIDX.
+
+       WORKING-STORAGE SECTION.
+       77  WS-INDEX-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-OPCAO                PIC X(01) VALUE SPACES.
+           88  WS-OPCAO-CONSULTAR          VALUE '1'.
+           88  WS-OPCAO-CORRIGIR           VALUE '2'.
+           88  WS-OPCAO-SAIR               VALUE '0'.
+       77  WS-CHAVE-BUSCA          PIC X(20) VALUE SPACES.
+       77  WS-NOME-NOVO            PIC X(20) VALUE SPACES.
+       77  WS-CHAVE-ANTIGA         PIC X(20) VALUE SPACES.
+       77  WS-CHAVE-NOVA           PIC X(20) VALUE SPACES.
+       77  WS-MATRICULA-SALVA      PIC 9(06) VALUE ZERO.
+       77  WS-DEPARTAMENTO-SALVA   PIC X(10) VALUE SPACES.
+       77  WS-DATA-SALVA           PIC 9(08) VALUE ZERO.
+       77  WS-HORA-SALVA           PIC 9(06) VALUE ZERO.
+       77  WS-FIM-SW               PIC X(01) VALUE 'N'.
+           88  WS-FIM-PROGRAMA             VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-MENU THRU 2000-EXIT
+               UNTIL WS-FIM-PROGRAMA.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE - ABRE O ARQUIVO INDEXADO NOME-INDEX
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 1050-ABRE-NOME-INDEX THRU 1050-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-ABRE-NOME-INDEX - ABRE O ARQUIVO INDEXADO NOME-INDEX EM
+      * I-O, CRIANDO-O NA PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************************
+       1050-ABRE-NOME-INDEX.
+           OPEN I-O NOME-INDEX.
+           IF WS-INDEX-STATUS = '35'
+               OPEN OUTPUT NOME-INDEX
+               CLOSE NOME-INDEX
+               OPEN I-O NOME-INDEX
+           END-IF.
+           IF WS-INDEX-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVO NOME-INDEX - FILE '
+                   'STATUS ' WS-INDEX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSA-MENU - EXIBE O MENU E DESVIA PARA A OPCAO
+      * ESCOLHIDA
+      *****************************************************************
+       2000-PROCESSA-MENU.
+           PERFORM 2010-EXIBE-MENU THRU 2010-EXIT.
+           EVALUATE TRUE
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 2100-CONSULTA-NOME THRU 2100-EXIT
+               WHEN WS-OPCAO-CORRIGIR
+                   PERFORM 2200-CORRIGE-NOME THRU 2200-EXIT
+               WHEN WS-OPCAO-SAIR
+                   SET WS-FIM-PROGRAMA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2010-EXIBE-MENU - EXIBE AS OPCOES E LE A ESCOLHA DO OPERADOR
+      *****************************************************************
+       2010-EXIBE-MENU.
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY ' PROGCOB03 - MANUTENCAO DE NOMES CAPTURADOS'.
+           DISPLAY ' 1 - CONSULTAR NOME'.
+           DISPLAY ' 2 - CORRIGIR NOME'.
+           DISPLAY ' 0 - SAIR'.
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WS-OPCAO FROM CONSOLE.
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-CONSULTA-NOME - LOCALIZA E EXIBE UM NOME PELO CONTEUDO
+      * ATUAL (CHAVE DO NOME-INDEX)
+      *****************************************************************
+       2100-CONSULTA-NOME.
+           DISPLAY 'NOME A CONSULTAR (20 POSICOES): '.
+           ACCEPT WS-CHAVE-BUSCA FROM CONSOLE.
+           MOVE WS-CHAVE-BUSCA TO NOME-IDX-NOME.
+           READ NOME-INDEX
+               INVALID KEY
+                   DISPLAY 'NOME NAO ENCONTRADO NO INDICE'
+               NOT INVALID KEY
+                   DISPLAY 'NOME......: ' NOME-IDX-NOME
+                   DISPLAY 'MATRICULA.: ' NOME-IDX-MATRICULA
+                   DISPLAY 'DEPARTAM..: ' NOME-IDX-DEPARTAMENTO
+                   DISPLAY 'DATA CAPT.: ' NOME-IDX-DATA-CAPT
+                   DISPLAY 'HORA CAPT.: ' NOME-IDX-HORA-CAPT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-CORRIGE-NOME - LOCALIZA O NOME E, SE ENCONTRADO, ACIONA A
+      * CORRECAO
+      *****************************************************************
+       2200-CORRIGE-NOME.
+           DISPLAY 'NOME A CORRIGIR (20 POSICOES): '.
+           ACCEPT WS-CHAVE-BUSCA FROM CONSOLE.
+           MOVE WS-CHAVE-BUSCA TO NOME-IDX-NOME.
+           READ NOME-INDEX
+               INVALID KEY
+                   DISPLAY 'NOME NAO ENCONTRADO NO INDICE'
+               NOT INVALID KEY
+                   PERFORM 2210-ATUALIZA-NOME THRU 2210-EXIT
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2210-ATUALIZA-NOME - REGRAVA O REGISTRO COM O NOME CORRIGIDO.
+      * COMO O NOME E A CHAVE DO ARQUIVO, REWRITE NAO PODE SER USADO
+      * (NAO PERMITE ALTERAR O VALOR DA CHAVE). A CORRECAO E FEITA
+      * GRAVANDO PRIMEIRO O REGISTRO NA CHAVE NOVA E SO DEPOIS
+      * EXCLUINDO O REGISTRO NA CHAVE ANTIGA, PARA QUE O REGISTRO
+      * ORIGINAL NAO SEJA PERDIDO SE A CHAVE NOVA JA EXISTIR. SE O
+      * OPERADOR DIGITAR O MESMO NOME JA CADASTRADO, NAO HA NADA A
+      * GRAVAR - TRATADO COMO CORRECAO SEM EFEITO, E NAO COMO CHAVE
+      * DUPLICADA.
+      *****************************************************************
+       2210-ATUALIZA-NOME.
+           DISPLAY 'NOVO NOME (20 POSICOES): '.
+           ACCEPT WS-NOME-NOVO FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN WS-NOME-NOVO = SPACES OR WS-NOME-NOVO = LOW-VALUES
+                   DISPLAY 'NOME INVALIDO - CORRECAO CANCELADA'
+               WHEN WS-NOME-NOVO = NOME-IDX-NOME
+                   DISPLAY 'NOME INALTERADO - NENHUMA CORRECAO '
+                       'NECESSARIA'
+               WHEN OTHER
+                   MOVE NOME-IDX-NOME         TO WS-CHAVE-ANTIGA
+                   MOVE NOME-IDX-MATRICULA    TO WS-MATRICULA-SALVA
+                   MOVE NOME-IDX-DEPARTAMENTO TO WS-DEPARTAMENTO-SALVA
+                   MOVE NOME-IDX-DATA-CAPT    TO WS-DATA-SALVA
+                   MOVE NOME-IDX-HORA-CAPT    TO WS-HORA-SALVA
+                   MOVE WS-NOME-NOVO          TO NOME-IDX-NOME
+                   MOVE WS-MATRICULA-SALVA    TO NOME-IDX-MATRICULA
+                   MOVE WS-DEPARTAMENTO-SALVA TO NOME-IDX-DEPARTAMENTO
+                   MOVE WS-DATA-SALVA         TO NOME-IDX-DATA-CAPT
+                   MOVE WS-HORA-SALVA         TO NOME-IDX-HORA-CAPT
+                   WRITE NOME-IDX-REC
+                       INVALID KEY
+                           DISPLAY 'NOVO NOME JA EXISTE - CORRECAO '
+                               'NAO OK'
+                       NOT INVALID KEY
+                           MOVE NOME-IDX-NOME   TO WS-CHAVE-NOVA
+                           MOVE WS-CHAVE-ANTIGA TO NOME-IDX-NOME
+                           DELETE NOME-INDEX RECORD
+                           MOVE WS-CHAVE-NOVA   TO NOME-IDX-NOME
+                           IF WS-INDEX-STATUS NOT = '00'
+                               DISPLAY 'REGISTRO ANTIGO NAO EXCLUIDO - '
+                                   'FILE STATUS ' WS-INDEX-STATUS
+                           ELSE
+                               DISPLAY 'NOME CORRIGIDO COM SUCESSO'
+                           END-IF
+                   END-WRITE
+           END-EVALUATE.
+       2210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-FINALIZE - FECHA O ARQUIVO INDEXADO NOME-INDEX
+      *****************************************************************
+       9000-FINALIZE.
+           CLOSE NOME-INDEX.
+       9000-EXIT.
+           EXIT.
