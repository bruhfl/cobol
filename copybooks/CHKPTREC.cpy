@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPYBOOK.....: CHKPTREC
+      * DESCRICAO....: REGISTRO DE CHECKPOINT DO MODO BATCH DO
+      *                PROGCOB02 (ARQUIVO CHECKPOINT) - GUARDA O NUMERO
+      *                DE REGISTROS DE NOME-INPUT JA PROCESSADOS, PARA
+      *                PERMITIR O RESTART SEM REPROCESSAR O ARQUIVO
+      *                INTEIRO EM CASO DE ABEND.
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO LAYOUT
+      * 2026-08-08 BFL   INCLUIDOS OS TOTAIS DE ACEITOS/GRAVADOS/
+      *                  EXCECOES, PARA QUE O RESUMO DE FIM DE EXECUCAO
+      *                  REFLITA O JOB LOGICO INTEIRO (E NAO SO O
+      *                  TRECHO PROCESSADO APOS UM RESTART)
+      * 2026-08-08 BFL   INCLUIDA A ULTIMA PAGINA IMPRESSA NO RELATORIO,
+      *                  PARA QUE O RESTART CONTINUE A PAGINACAO EM VEZ
+      *                  DE REINICIAR EM '1' NO MEIO DE UM RELATORIO JA
+      *                  EM ANDAMENTO
+      *****************************************************************
+       01  CHKPT-REC.
+           05  CHKPT-SEQ               PIC 9(08).
+           05  CHKPT-QTD-ACEITOS       PIC 9(06).
+           05  CHKPT-QTD-GRAVADOS      PIC 9(06).
+           05  CHKPT-QTD-EXCECOES      PIC 9(06).
+           05  CHKPT-ULTIMA-PAGINA     PIC 9(04).
