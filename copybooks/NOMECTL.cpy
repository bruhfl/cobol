@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMECTL
+      * DESCRICAO....: REGISTRO DE CONTROLE DE EXECUCAO DO PROGCOB02.
+      *                LIDO UMA VEZ NO INICIO DO JOB (ARQUIVO CONTROLE)
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO - MODO DE ENTRADA (CONSOLE OU BATCH)
+      * 2026-08-08 BFL   INCLUIDO CTL-TAM-SUBSTRING - TAMANHO DO
+      *                  PREFIXO EXTRAIDO DE WRK-NOME, ANTES FIXO EM 5
+      * 2026-08-08 BFL   INCLUIDO CTL-MODO-HR - CARGA DO NOME A PARTIR
+      *                  DO EXTRATO DE FUNCIONARIOS DO RH (NOME-HR)
+      *****************************************************************
+       01  NOME-CTL.
+           05  CTL-MODO-ENTRADA        PIC X(01).
+               88  CTL-MODO-CONSOLE           VALUE 'C'.
+               88  CTL-MODO-BATCH             VALUE 'B'.
+               88  CTL-MODO-HR                VALUE 'H'.
+           05  CTL-TAM-SUBSTRING       PIC 9(02).
