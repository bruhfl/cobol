@@ -0,0 +1,24 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMEHR
+      * DESCRICAO....: LAYOUT DO EXTRATO DE FUNCIONARIOS RECEBIDO DO
+      *                SISTEMA DE RH (ARQUIVO NOME-HR), USADO PELO
+      *                PROGCOB02 NO MODO DE CARGA VIA RH
+      *                (CTL-MODO-HR), EM SUBSTITUICAO A DIGITACAO
+      *                MANUAL DO NOME NO CONSOLE.
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO LAYOUT
+      * 2026-08-09 BFL   HR-NOME AMPLIADO PARA X(100) - X(30) AINDA ERA
+      *                  PEQUENO PARA ABSORVER UMA LINHA LONGA POR
+      *                  COMPLETO, O QUE FAZIA O READ DEVOLVER FILE
+      *                  STATUS DIFERENTE DE '00' E O RESTO DA LINHA
+      *                  SER LIDO COMO UM REGISTRO FANTASMA NA LEITURA
+      *                  SEGUINTE
+      *****************************************************************
+       01  NOME-HR-REC.
+           05  HR-MATRICULA           PIC 9(06).
+           05  HR-NOME                PIC X(100).
+           05  HR-DEPARTAMENTO        PIC X(10).
