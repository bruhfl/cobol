@@ -0,0 +1,23 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMEIDX
+      * DESCRICAO....: LAYOUT DO ARQUIVO INDEXADO NOME-INDEX - COPIA
+      *                "VIVA" DE NOME-MASTER, INDEXADA PELO PROPRIO
+      *                NOME, USADA PELA TRANSACAO DE MANUTENCAO
+      *                (PROGCOB03) PARA CONSULTA E CORRECAO DIRETA.
+      *                NOME-MASTER (SEQUENCIAL) CONTINUA SENDO A TRILHA
+      *                DE AUDITORIA, NUNCA ALTERADA.
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO LAYOUT
+      * 2026-08-08 BFL   INCLUIDOS MATRICULA E DEPARTAMENTO, ESPELHANDO
+      *                  O LAYOUT DE NOME-REC (NOMEREC.cpy)
+      *****************************************************************
+       01  NOME-IDX-REC.
+           05  NOME-IDX-NOME           PIC X(20).
+           05  NOME-IDX-MATRICULA      PIC 9(06).
+           05  NOME-IDX-DEPARTAMENTO   PIC X(10).
+           05  NOME-IDX-DATA-CAPT      PIC 9(08).
+           05  NOME-IDX-HORA-CAPT      PIC 9(06).
