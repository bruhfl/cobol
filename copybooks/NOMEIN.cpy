@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMEIN
+      * DESCRICAO....: LAYOUT DO ARQUIVO DE ENTRADA NOME-INPUT, USADO
+      *                PELO PROGCOB02 NO MODO BATCH (CTL-MODO-BATCH)
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO LAYOUT
+      * 2026-08-08 BFL   CAMPO AMPLIADO PARA X(30) - PERMITE DETECTAR
+      *                  NOMES QUE EXCEDEM OS 20 BYTES DE WRK-NOME NA
+      *                  RECONCILIACAO DE FIM DE EXECUCAO
+      * 2026-08-09 BFL   CAMPO AMPLIADO PARA X(100) - X(30) AINDA ERA
+      *                  PEQUENO PARA ABSORVER UMA LINHA LONGA POR
+      *                  COMPLETO, O QUE FAZIA O READ DEVOLVER FILE
+      *                  STATUS DIFERENTE DE '00' E O RESTO DA LINHA
+      *                  SER LIDO COMO UM REGISTRO FANTASMA NA LEITURA
+      *                  SEGUINTE
+      * 2026-08-09 BFL   INCLUIDOS MATRICULA E DEPARTAMENTO, NOS MESMOS
+      *                  MOLDES DE NOMEHR, PARA QUE A CARGA BATCH
+      *                  TAMBEM TRAGA ESSES DADOS DO FUNCIONARIO, E NAO
+      *                  SO A CARGA VIA EXTRATO DE RH
+      *****************************************************************
+       01  NOME-INPUT-REC.
+           05  NOME-INPUT-MATRICULA    PIC 9(06).
+           05  NOME-INPUT-NOME         PIC X(100).
+           05  NOME-INPUT-DEPARTAMENTO PIC X(10).
