@@ -0,0 +1,25 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMEREC
+      * DESCRICAO....: LAYOUT DO REGISTRO DO ARQUIVO MESTRE NOME-MASTER
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO DO LAYOUT - NOME + DATA/HORA CAPTURA
+      * 2026-08-08 BFL   INCLUIDOS MATRICULA E DEPARTAMENTO DO
+      *                  FUNCIONARIO, PREENCHIDOS QUANDO O NOME VEM DO
+      *                  EXTRATO DE RH (CTL-MODO-HR) - ZERO/SPACES NOS
+      *                  DEMAIS MODOS DE ENTRADA
+      * 2026-08-09 BFL   MATRICULA E DEPARTAMENTO PASSAM A SER
+      *                  PREENCHIDOS TAMBEM NO MODO CONSOLE (DIGITADOS
+      *                  JUNTO COM O NOME) E NO MODO BATCH (LIDOS DE
+      *                  NOMEIN) - SO FICAM ZERO/SPACES SE O OPERADOR
+      *                  DEIXAR EM BRANCO NO CONSOLE
+      *****************************************************************
+       01  NOME-REC.
+           05  NOME-REC-NOME           PIC X(20).
+           05  NOME-REC-MATRICULA      PIC 9(06).
+           05  NOME-REC-DEPARTAMENTO   PIC X(10).
+           05  NOME-REC-DATA-CAPT      PIC 9(08).
+           05  NOME-REC-HORA-CAPT      PIC 9(06).
