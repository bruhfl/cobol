@@ -0,0 +1,68 @@
+      *****************************************************************
+      * COPYBOOK.....: NOMERPT
+      * DESCRICAO....: LAYOUTS DE IMPRESSAO DO RELATORIO DE NOMES
+      *                (ARQUIVO RELATORIO) GERADO PELO PROGCOB02
+      * AUTHOR.......: BRUNO LIMA - BFL
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * ---------- ----  ---------------------------------------------
+      * 2026-08-08 BFL   CRIACAO - CABECALHO COM DATA/PAGINA E DETALHE
+      * 2026-08-08 BFL   INCLUIDOS TITULO DE SECAO, LINHA DE EXCECAO E
+      *                  LINHA DE RESUMO PARA A RECONCILIACAO DE FIM
+      *                  DE EXECUCAO
+      * 2026-08-08 BFL   LINHA DE DETALHE AMPLIADA PARA MULTI-COLUNA -
+      *                  INCLUI MATRICULA, DEPARTAMENTO E DATA DE
+      *                  CAPTURA JUNTO COM O NOME E O SUBSTRING
+      * 2026-08-08 BFL   RPT-DETALHE SOMAVA 116 BYTES, NAO OS 132 DE
+      *                  RELATORIO-REC - FILLER FINAL AMPLIADO DE
+      *                  X(11) PARA X(27)
+      *****************************************************************
+       01  RPT-CABECALHO.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               'RELATORIO DE NOMES'.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'DATA EXEC: '.
+           05  RPT-CAB-DATA            PIC 9(08).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE 'PAGINA: '.
+           05  RPT-CAB-PAGINA          PIC ZZZ9.
+           05  FILLER                  PIC X(64) VALUE SPACES.
+
+       01  RPT-DETALHE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(07) VALUE 'NOME: '.
+           05  RPT-DET-NOME            PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'MAT: '.
+           05  RPT-DET-MATRICULA       PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'DEP: '.
+           05  RPT-DET-DEPARTAMENTO    PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'DATA: '.
+           05  RPT-DET-DATA            PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'SUB: '.
+           05  RPT-DET-SUBSTR          PIC X(20).
+           05  FILLER                  PIC X(27) VALUE SPACES.
+
+       01  RPT-TITULO.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RPT-TIT-TEXTO           PIC X(40).
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  RPT-EXCECAO.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE 'EXCECAO: '.
+           05  RPT-EXC-NOME            PIC X(20).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RPT-EXC-MOTIVO          PIC X(30).
+           05  FILLER                  PIC X(68) VALUE SPACES.
+
+       01  RPT-RESUMO.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RPT-RES-LABEL           PIC X(25).
+           05  RPT-RES-VALOR           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(99) VALUE SPACES.
